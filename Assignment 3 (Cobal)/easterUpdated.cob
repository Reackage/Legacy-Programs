@@ -1,16 +1,45 @@
-*Easter Calculator!
-*Origional Author. D E Knuth.
-*Date-Written. January 22, 1962.
-*Date-Compiled. January 23, 1962
-*-------------------------------
-*Updated!
-*Update Author: Ricky Break
-*ID:
-*Date: March 20, 2012
-* What this does:
-* This calculates the dates of easter from the year 500 to 4999.
-* The results are writen to results.dat
-* Remember to compile using: cobc -x -free -Wall easter.cob
+*>Easter Calculator!
+*>Origional Author. D E Knuth.
+*>Date-Written. January 22, 1962.
+*>Date-Compiled. January 23, 1962
+*>-------------------------------
+*>Updated!
+*>Update Author: Ricky Break
+*>ID:
+*>Date: March 20, 2012
+*> What this does:
+*> This calculates the dates of easter from the year 500 to 4999.
+*> The results are writen to results.dat
+*> Remember to compile using: cobc -x -free -Wall easter.cob
+*>-------------------------------
+*>Updated!
+*>Update Author: S. Okonkwo
+*>ID:
+*>Date: August 8, 2026
+*> What this does:
+*> Added Orthodox (Julian) Easter columns, an ISO date and
+*> year-day-number column, the moveable-feast dates, a one-year
+*> lookup mode driven by easter.parm, a base-year/line-count restart
+*> checkpoint, a startup check of compute-date against known almanac
+*> dates, a companion yearidx.dat indexed extract keyed on year, and
+*> a per-century march-vs-april summary.dat report. The year range and
+*> line-count are now read from easter.parm instead of being hardcoded,
+*> defaulting to the original 500-4999 sweep when no parm card is found.
+*>-------------------------------
+*>Updated!
+*>Update Author: S. Okonkwo
+*>ID:
+*>Date: August 9, 2026
+*> What this does:
+*> Fixed the year spacing in compute-date to follow easter.parm's
+*> line-count instead of a hardcoded 50, so a parameterized run
+*> actually stays within start-year/end-year. Widened century-table to
+*> cover every century a 5-digit year can land in. Converted the
+*> orthodox column from the raw julian-calendar date to the civil
+*> (wall-calendar) date Eastern churches actually observe, since those
+*> two only agree before 1583. Dropped a duplicate comma out of the
+*> single-year lookup's display line, and corrected the checkpoint
+*> comments to describe the restart granularity it actually supports.
 
 identification division.
 program-id. easter.
@@ -18,8 +47,19 @@ environment division.
 configuration section.
 input-output section.
 file-control.
-select answer-table, assign to "results.dat"
-	organization is line sequential.
+	select answer-table, assign to "results.dat"
+		organization is line sequential.
+	select year-index, assign to "yearidx.dat"
+		organization is indexed
+		access mode is dynamic
+		record key is idx-year.
+	select checkpoint-file, assign to "easter.ckpt"
+		organization is line sequential.
+	select summary-file, assign to "summary.dat"
+		organization is line sequential.
+	select parm-card, assign to "easter.parm"
+		organization is line sequential
+		file status is parm-file-status.
 
 data division.
 file section.
@@ -30,63 +70,220 @@ fd answer-table.
            	03 filler pic x.
            	03 days pic is z9,.
            	03 years pic is zz999.
-          	03 filler2 pic x(6).
-           
-           
+           	03 filler pic x(2).
+           	03 iso-date pic 9(9).
+           	03 filler pic x.
+           	03 year-day-number pic 9(3).
+           	03 filler pic x.
+           	03 weekday-name pic x(6).
+           	03 filler pic x.
+           	03 orthodox-month pic x(9).
+           	03 filler pic x.
+           	03 orthodox-day pic is z9,.
+           	03 filler pic x.
+           	03 ash-wed-date pic 9(9).
+           	03 filler pic x.
+           	03 palm-sunday-date pic 9(9).
+           	03 filler pic x.
+           	03 good-friday-date pic 9(9).
+           	03 filler pic x.
+           	03 pentecost-date pic 9(9).
+           	03 filler pic x(6).
+
+fd year-index.
+	01 idx-record.
+		02 idx-year pic 9(5).
+		02 idx-month pic x(5).
+		02 idx-days pic is z9,.
+		02 idx-iso-date pic 9(9).
+		02 idx-year-day-number pic 9(3).
+		02 idx-weekday-name pic x(6).
+		02 idx-orthodox-month pic x(9).
+		02 idx-orthodox-day pic is z9,.
+		02 idx-ash-wed-date pic 9(9).
+		02 idx-palm-sunday-date pic 9(9).
+		02 idx-good-friday-date pic 9(9).
+		02 idx-pentecost-date pic 9(9).
+
+fd checkpoint-file.
+	01 checkpoint-record.
+		02 ckpt-resume-year pic 9(5).
+		02 filler pic x.
+		02 ckpt-resume-line pic 9(4).
+
+fd summary-file.
+	01 summary-record.
+		02 summary-century-start pic 9(5).
+		02 filler pic x.
+		02 summary-century-end pic 9(5).
+		02 filler pic x.
+		02 summary-march-count pic 9(5).
+		02 filler pic x.
+		02 summary-april-count pic 9(5).
+
+fd parm-card.
+	01 parm-record.
+*> parm-mode: "S" = single-year lookup, anything else = full/range table.
+*> start-year/end-year/line-limit of 0 mean "use the default".
+		02 parm-mode pic x(1).
+		02 parm-target-year pic 9(5).
+		02 parm-start-year pic 9(5).
+		02 parm-end-year pic 9(5).
+		02 parm-line-limit pic 9(4).
+
 working-storage section.
 77  temp pic 9(6).
 77  temp-1 pic 9(6).
-77  base-year pic 9(4).
-77  line-count pic 9(2).
+77  base-year pic 9(5).
+77  line-count pic 9(4).
 77  column-number pic 9.
-77  column-year pic 9(4).
-77  year pic 9(4).
+77  column-year pic 9(5).
+77  year pic 9(5).
 77  golden-number pic 9(2).
-77  century pic 9(2).
-77  gregorian-correction pic 9(2).
-77  clavian-correction pic 9(2).
-77  extra-days pic 9(4).
+*>century/gregorian-correction/clavian-correction/extra-days are sized
+*>to match the pic 9(5) year they are derived from (a 5-digit year's
+*>century reaches 1000, and floor(5 * year / 4) reaches six digits) so
+*>they no longer truncate the way they did at pic 9(2)/9(4).
+77  century pic 9(4).
+77  gregorian-correction pic 9(4).
+77  clavian-correction pic 9(4).
+77  extra-days pic 9(6).
 77  epact pic 9(2).
 77  day-holder pic 9(2).
+77  month-number pic 9(2).
+
+77  orthodox-temp pic 9(6).
+77  orthodox-temp-1 pic 9(6).
+*>orthodox-extra-days holds the same floor(5 * year / 4) magnitude as
+*>extra-days above, so it needs the same pic 9(6) width.
+77  orthodox-extra-days pic 9(6).
+77  orthodox-epact pic 9(2).
+77  orthodox-day-holder pic 9(2).
+77  orthodox-month-result pic x(9).
+77  orthodox-day-result pic 9(2).
+77  orthodox-feb-days pic 9(2).
+77  orthodox-ordinal pic 9(3).
+77  civil-offset pic 9(3).
+77  civil-ordinal pic 9(3).
+
+77  iso-date-result pic 9(9).
+77  ordinal-day-result pic 9(3).
+77  leap-flag pic 9.
+77  feb-days pic 9(2).
+77  month-end-jan pic 9(3).
+77  month-end-feb pic 9(3).
+77  month-end-mar pic 9(3).
+77  month-end-apr pic 9(3).
+77  month-end-may pic 9(3).
+77  work-ordinal pic 9(3).
+77  out-month-number pic 9(2).
+77  out-day pic 9(2).
+77  month-end-jun pic 9(3).
+77  month-end-jul pic 9(3).
+77  month-end-aug pic 9(3).
+77  month-end-sep pic 9(3).
+77  month-end-oct pic 9(3).
+77  month-end-nov pic 9(3).
+77  month-end-dec pic 9(3).
+77  ash-date-result pic 9(9).
+77  palm-date-result pic 9(9).
+77  friday-date-result pic 9(9).
+77  pentecost-date-result pic 9(9).
+
+77  run-mode pic x(1).
+77  start-year pic 9(5).
+77  end-year pic 9(5).
+77  line-limit pic 9(4).
+77  target-year pic 9(5).
+77  block-size pic 9(5).
+77  parm-file-status pic x(2).
+
+*>century-number/century-table are sized to cover every century a
+*>pic 9(5) year can fall in (year 99999 falls in century 1000), so the
+*>widened year range in read-run-parameters can never index past the
+*>end of century-table.
+77  century-number pic 9(4).
+01  century-table.
+	02  century-entry occurs 1000 times.
+		03 century-march-count pic 9(5).
+		03 century-april-count pic 9(5).
+
+77  verify-month-a pic x(9).
+77  verify-day-a pic 9(2).
+
 01 easter-copy.
 	02 day-data occurs 6 times.
-		05 month-data pic x(5).
+        05 month-data pic x(5).
         05 filler-data pic x.
         05 days-data pic is z9,.
         05 years-data pic is zz999.
-        05 filler2-data pic x(6).
+        05 filler2-data pic x(2).
+        05 iso-date-data pic 9(9).
+        05 filler3-data pic x.
+        05 year-day-number-data pic 9(3).
+        05 filler4-data pic x.
+        05 weekday-data pic x(6).
+        05 filler5-data pic x.
+        05 orthodox-month-data pic x(9).
+        05 filler6-data pic x.
+        05 orthodox-day-data pic is z9,.
+        05 filler7-data pic x.
+        05 ash-wed-date-data pic 9(9).
+        05 filler8-data pic x.
+        05 palm-sunday-date-data pic 9(9).
+        05 filler9-data pic x.
+        05 good-friday-date-data pic 9(9).
+        05 filler10-data pic x.
+        05 pentecost-date-data pic 9(9).
+        05 filler11-data pic x(6).
 
 
 procedure division.
-*This Paragraph opens the file and increases the base year by 300
-*The loop was not changed because it would have changed how the nested loops functioned
+*>This Paragraph opens the file and increases the base year by 300
+*>The loop was not changed because it would have changed how the nested loops functioned
 outer-loop.
+    perform read-run-parameters.
+    perform initialize-century-table.
+    perform verify-known-dates.
+    if run-mode equal "S"
+    	perform single-year-lookup
+    else
+    	perform full-table-generation
+    end-if.
+    stop run.
+
+*>This paragraph drives the normal 500-4999 (or parameterized) sweep that used
+*>to live directly in outer-loop; split out so the single-year lookup mode
+*>can skip it entirely.
+full-table-generation.
     open output answer-table.
-    perform middle-loop 
-    	varying base-year from 500 by 300,
-    	until base-year equal 5000.
-    end-preform.
+    open output year-index.
+    perform middle-loop
+    	varying base-year from start-year by block-size,
+    	until base-year is greater than or equal to end-year.
     close answer-table.
-    stop run.
-    
-*This paragraph's loop exists for keeping track of what line the program is on to be able to
-*section off the file's chart in a more reasonable format,     
+    close year-index.
+    perform write-summary-report.
+
+*>This paragraph's loop exists for keeping track of what line the program is on to be able to
+*>section off the file's chart in a more reasonable format,
 middle-loop.
-    perform inner-loop 
+    perform inner-loop
     	varying line-count from 0 by 1,
-    	until line-count equal 50.
+    	until line-count equal line-limit.
     end-preform.
-    
-*This paragraph writes the contents of easter-dates to the file. 
-*NOTE:if the if-else statement's contents are not within the preform block
-* it will not run. It must assume it is a new paragraph?
+
+*>This paragraph writes the contents of easter-dates to the file.
+*>NOTE:if the if-else statement's contents are not within the preform block
+*> it will not run. It must assume it is a new paragraph?
 inner-loop.
-    perform compute-date 
+    move spaces to easter-copy.
+    perform compute-date
     	varying column-number from 1 by 1,
     	until column-number is greater than 6.
-    	
+
     	if line-count is equal 0
-    		if base-year not equal 500
+    		if base-year not equal start-year
     			write easter-dates from easter-copy before advancing 4 line
     		else
     			write easter-dates from easter-copy before advancing 1 line
@@ -94,37 +291,348 @@ inner-loop.
     	else
     		write easter-dates from easter-copy before advancing 1 line
     	end-if.
-    end-preform.  
-    
+    perform write-checkpoint.
+    end-preform.
+
+*>Drops the current base-year/line-count into a small restart file so
+*>an operator can see how far a sweep got. easter.parm's start-year can
+*>then be set to the checkpointed base-year to resume at that block on
+*>a resubmitted run; there is no parm field (or logic here) to resume
+*>mid-block at a specific line-count, so a resumed run redoes whatever
+*>lines of the in-progress block had already completed.
+write-checkpoint.
+    open output checkpoint-file.
+    move spaces to checkpoint-record.
+    move base-year to ckpt-resume-year.
+    move line-count to ckpt-resume-line.
+    write checkpoint-record.
+    close checkpoint-file.
+
+*>Handles the one-target-year lookup requested through easter.parm,
+*>displaying the result instead of rebuilding the whole table.
+single-year-lookup.
+    move target-year to year.
+    move 1 to column-number.
+    perform compute-easter-core.
+    perform ending-routine.
+    perform display-single-year-result.
+
+display-single-year-result.
+*>days-data is pic z9, - its edit picture already supplies the comma
+*>after the day number, so no literal comma belongs between it and
+*>the year here.
+    display "easter for " year " falls on " month-data(column-number)
+    	" " days-data(column-number) " " years-data(column-number).
+    display "orthodox easter (civil date observed): "
+    	orthodox-month-data(column-number) " "
+    	orthodox-day-data(column-number).
+    display "ash wednesday : " ash-wed-date-data(column-number).
+    display "palm sunday   : " palm-sunday-date-data(column-number).
+    display "good friday   : " good-friday-date-data(column-number).
+    display "pentecost     : " pentecost-date-data(column-number).
+
+*>Checks compute-easter-core against a handful of known-correct almanac
+*>dates before the main sweep runs, so a typo in the gregorian/julian
+*>arithmetic gets caught here instead of silently corrupting results.dat.
+*>1818 and 1943 are the earliest and latest possible Gregorian Easter
+*>dates (march 22 and april 25); 2000 and 2024 are recent, well known
+*>dates. The julian branch (used for every year before 1583, and for
+*>the orthodox column in every year) repeats on a fixed 532-year cycle,
+*>so year 1500 and year 2032 are checked against each other.
+verify-known-dates.
+    move 1818 to year.
+    perform compute-easter-core.
+    if month-number not equal 3 or day-holder not equal 22
+    	display "easter reconciliation failed for year 1818 - gregorian arithmetic drifted from the almanac"
+    	stop run
+    end-if.
+    move 1943 to year.
+    perform compute-easter-core.
+    if month-number not equal 4 or day-holder not equal 25
+    	display "easter reconciliation failed for year 1943 - gregorian arithmetic drifted from the almanac"
+    	stop run
+    end-if.
+    move 2000 to year.
+    perform compute-easter-core.
+    if month-number not equal 4 or day-holder not equal 23
+    	display "easter reconciliation failed for year 2000 - gregorian arithmetic drifted from the almanac"
+    	stop run
+    end-if.
+    move 2024 to year.
+    perform compute-easter-core.
+    if month-number not equal 3 or day-holder not equal 31
+    	display "easter reconciliation failed for year 2024 - gregorian arithmetic drifted from the almanac"
+    	stop run
+    end-if.
+*>Before 1583 the orthodox column is the raw julian-paragraph date, and
+*>that formula repeats on an exact 532-year cycle, so 1000 must match
+*>1000 + 532 = 1532 - both still pre-1583, so neither side has the
+*>civil-calendar shift applied yet.
+    move 1000 to year.
+    perform compute-easter-core.
+    move orthodox-month-result to verify-month-a.
+    move orthodox-day-result to verify-day-a.
+    move 1532 to year.
+    perform compute-easter-core.
+    if orthodox-month-result not equal verify-month-a or orthodox-day-result not equal verify-day-a
+    	display "easter reconciliation failed for the julian 532-year cycle - julian arithmetic drifted from the almanac"
+    	stop run
+    end-if.
+*>From 1583 on, the orthodox column is shifted forward by the
+*>julian/gregorian drift to the civil (wall-calendar) date actually
+*>observed - checked here against two well-documented modern dates.
+    move 2000 to year.
+    perform compute-easter-core.
+    if orthodox-month-result not equal "april" or orthodox-day-result not equal 30
+    	display "easter reconciliation failed for year 2000's orthodox civil date - julian/gregorian conversion drifted from the almanac"
+    	stop run
+    end-if.
+    move 2024 to year.
+    perform compute-easter-core.
+    if orthodox-month-result not equal "may  " or orthodox-day-result not equal 5
+    	display "easter reconciliation failed for year 2024's orthodox civil date - julian/gregorian conversion drifted from the almanac"
+    	stop run
+    end-if.
+*>Far-future anchors, independently worked with the Meeus/Jones/Butcher
+*>gregorian and julian computus formulas, so a correction-formula field
+*>that is too narrow to hold a 5-digit year's intermediate values (as
+*>century/gregorian-correction/clavian-correction/extra-days/
+*>orthodox-extra-days once were) trips this check instead of silently
+*>shipping a wrong date in results.dat.
+    move 8100 to year.
+    perform compute-easter-core.
+    if month-number not equal 4 or day-holder not equal 11
+    	display "easter reconciliation failed for year 8100 - gregorian arithmetic drifted from the almanac for wide-range years"
+    	stop run
+    end-if.
+    if orthodox-month-result not equal "may  " or orthodox-day-result not equal 31
+    	display "easter reconciliation failed for year 8100's orthodox civil date - julian/gregorian conversion drifted from the almanac for wide-range years"
+    	stop run
+    end-if.
+    move 10001 to year.
+    perform compute-easter-core.
+    if month-number not equal 4 or day-holder not equal 8
+    	display "easter reconciliation failed for year 10001 - gregorian arithmetic drifted from the almanac for wide-range years"
+    	stop run
+    end-if.
+    if orthodox-month-result not equal "july " or orthodox-day-result not equal 1
+    	display "easter reconciliation failed for year 10001's orthodox civil date - julian/gregorian conversion drifted from the almanac for wide-range years"
+    	stop run
+    end-if.
+
+*>Reads easter.parm for the run mode, target year, year range and
+*>line-count. Falls back to the original 500-5000-by-300/50-line sweep
+*>whenever the parm card is missing so old JCL keeps working unchanged.
+read-run-parameters.
+    move "F" to run-mode.
+    move 500 to start-year.
+    move 5000 to end-year.
+    move 50 to line-limit.
+    move 0 to target-year.
+    open input parm-card.
+    if parm-file-status equal "00"
+    	read parm-card
+    	end-read
+    	if parm-file-status equal "00"
+    		move parm-mode to run-mode
+    		move parm-target-year to target-year
+    		if parm-start-year not equal 0
+    			move parm-start-year to start-year
+    		end-if
+    		if parm-end-year not equal 0
+    			move parm-end-year to end-year
+    		end-if
+    		if parm-line-limit not equal 0
+    			move parm-line-limit to line-limit
+    		end-if
+    	end-if
+    	close parm-card
+    end-if.
+    multiply line-limit by 6 giving block-size.
 
+*>Zeroes the per-century march/april tally table used by the summary report.
+initialize-century-table.
+    perform zero-century-entry
+    	varying century-number from 1 by 1
+    	until century-number is greater than 1000.
 
+zero-century-entry.
+    move 0 to century-march-count(century-number).
+    move 0 to century-april-count(century-number).
 
-*Everything below this comment is involved with calculating the date of easter
-*of a particular year.   	
+*>Writes summary.dat: one line per century block that had any easters
+*>computed in it, showing how many fell in march versus april.
+write-summary-report.
+    open output summary-file.
+    perform write-summary-line
+    	varying century-number from 1 by 1
+    	until century-number is greater than 1000.
+    close summary-file.
+
+write-summary-line.
+    if century-march-count(century-number) not equal 0
+    	or century-april-count(century-number) not equal 0
+    	move spaces to summary-record
+    	subtract 1 from century-number giving temp
+    	multiply temp by 100 giving summary-century-start
+    	add 99 to summary-century-start giving summary-century-end
+    	move century-march-count(century-number) to summary-march-count
+    	move century-april-count(century-number) to summary-april-count
+    	write summary-record
+    end-if.
+
+*>Everything below this comment is involved with calculating the date of easter
+*>of a particular year.
 compute-date.
-*	find-year.
-	multiply column-number by 50 giving column-year.
+*>	find-year.
+*>column-year/year use line-limit (not a hardcoded 50) so a
+*>parameterized range lays out contiguous years under start-year
+*>through end-year, the same way the default run lays out contiguous
+*>years under the original 50-per-column spacing.
+	multiply column-number by line-limit giving column-year.
     add column-year, base-year, line-count giving year.
-    subtract 50 from year.
-*	find-golden-number.
+    subtract line-limit from year.
+*>the outer VARYING only stops the loop once a whole block has crossed
+*>end-year; it does not trim the last, partial block, so every column
+*>in this row still has to be checked against end-year itself. Columns
+*>at or past end-year are simply left blank (easter-copy was already
+*>cleared to spaces for this row) instead of computed and persisted.
+    if year is less than end-year
+    	perform compute-easter-core
+    	perform ending-routine
+    	perform persist-year
+    end-if.
+*>End of compute-date
 
-    divide 19 into year giving temp. 
+*>Shared golden-number plus gregorian/julian dispatch, used by the grid
+*>sweep, the single-year lookup, and the startup reconciliation check.
+*>The orthodox (julian-reckoned) date is computed here too, for every
+*>year, regardless of which side of the 1583 cutover the main date uses.
+compute-easter-core.
+*>	find-golden-number.
+    divide 19 into year giving temp.
     multiply 19 by temp.
     subtract temp from year giving golden-number.
     add 1 to golden-number.
-*if year N 1582 then go to Julian; else go to gregorian
-    if year is less than 1583 
+    perform julian-orthodox.
+    perform build-orthodox-civil-date.
+*>if year N 1582 then go to Julian; else go to gregorian
+    if year is less than 1583
     	perform julian
     else
     	perform gregorian
     end-if.
-*End of compute-date
- 	
+    perform finish-western-date.
+
+*>Runs the julian paragraph's formula unconditionally so results.dat can
+*>carry the Orthodox Easter Sunday alongside the Western one, even for
+*>years that use the gregorian branch for their own date.
+julian-orthodox.
+    multiply year by 5 giving orthodox-temp.
+   	divide 4 into orthodox-temp giving orthodox-extra-days.
+    multiply golden-number by 11 giving orthodox-temp.
+    subtract 4 from orthodox-temp.
+    divide 30 into orthodox-temp giving orthodox-temp-1.
+    multiply 30 by orthodox-temp-1.
+    subtract orthodox-temp-1 from orthodox-temp.
+    add orthodox-temp, 1 giving orthodox-epact.
+    subtract orthodox-epact from 44 giving orthodox-day-holder.
+    if orthodox-day-holder is less than 21
+    	add 30 to orthodox-day-holder
+    end-if.
+    add orthodox-day-holder, orthodox-extra-days giving orthodox-temp.
+    divide 7 into orthodox-temp giving orthodox-temp-1.
+    multiply 7 by orthodox-temp-1.
+    subtract orthodox-temp-1 from orthodox-temp.
+    subtract orthodox-temp from 7 giving orthodox-temp.
+    add orthodox-temp to orthodox-day-holder.
+    if orthodox-day-holder is greater than 31
+    	subtract 31 from orthodox-day-holder
+    	move "april" to orthodox-month-result
+    else
+    	move "march" to orthodox-month-result
+    end-if.
+    move orthodox-day-holder to orthodox-day-result.
+
+*>julian-orthodox leaves orthodox-month-result/orthodox-day-result as
+*>the Julian-*calendar* easter date. From 1583 on that is not the date
+*>Eastern churches actually observe on a modern (Gregorian) wall
+*>calendar - it has to be shifted forward by the accumulated
+*>Julian/Gregorian drift first. Before 1583 the two calendars are the
+*>same calendar, so there is nothing to shift.
+build-orthodox-civil-date.
+    if year is greater than or equal to 1583
+    	divide year by 4 giving orthodox-temp
+    	multiply orthodox-temp by 4 giving orthodox-temp-1
+    	move 28 to orthodox-feb-days
+    	if orthodox-temp-1 equal year
+    		move 29 to orthodox-feb-days
+    	end-if
+    	if orthodox-month-result equal "march"
+    		add 31, orthodox-feb-days, orthodox-day-result giving orthodox-ordinal
+    	else
+    		add 31, orthodox-feb-days, 31, orthodox-day-result giving orthodox-ordinal
+    	end-if
+*>	civil-offset = floor(year/100) - floor(year/400) - 2, the standard
+*>	day count between the Julian and (proleptic) Gregorian calendars.
+    	divide year by 100 giving temp
+    	divide year by 400 giving temp-1
+    	subtract temp-1, 2 from temp giving civil-offset
+    	add orthodox-ordinal, civil-offset giving civil-ordinal
+    	perform determine-leap-year
+    	move 28 to feb-days
+    	if leap-flag equal 1
+    		move 29 to feb-days
+    	end-if
+    	move civil-ordinal to work-ordinal
+    	perform ordinal-to-date
+    	move out-day to orthodox-day-result
+*>ordinal-to-date now carries the whole year (not just jan-jun), so the
+*>civil shift can in principle land in any month for far-future years.
+    	if out-month-number equal 3
+    		move "march" to orthodox-month-result
+    	else
+    		if out-month-number equal 4
+    			move "april" to orthodox-month-result
+    		else
+    			if out-month-number equal 5
+    				move "may  " to orthodox-month-result
+    			else
+    				if out-month-number equal 6
+    					move "june " to orthodox-month-result
+    				else
+    					if out-month-number equal 7
+    						move "july" to orthodox-month-result
+    					else
+    						if out-month-number equal 8
+    							move "august" to orthodox-month-result
+    						else
+    							if out-month-number equal 9
+    								move "september" to orthodox-month-result
+    							else
+    								if out-month-number equal 10
+    									move "october" to orthodox-month-result
+    								else
+    									if out-month-number equal 11
+    										move "november" to orthodox-month-result
+    									else
+    										move "december" to orthodox-month-result
+    									end-if
+    								end-if
+    							end-if
+    						end-if
+    					end-if
+    				end-if
+    			end-if
+    		end-if
+    	end-if
+    end-if.
+
 gregorian.
-*gregorian correction = year/100 +1
-*clavain correction = (century-16-(century - 18)/25)
-*extra days = (5 X year) + 4 - Gregorian correction - 10
-*epaet = rood Ill X golden number 4- 20 4- Clavian correction - Gregorian correction, 30);
+*>gregorian correction = year/100 +1
+*>clavain correction = (century-16-(century - 18)/25)
+*>extra days = (5 X year) + 4 - Gregorian correction - 10
+*>epaet = rood Ill X golden number 4- 20 4- Clavian correction - Gregorian correction, 30);
 
     divide 100 into year giving century.
     add 1 to century.
@@ -137,24 +645,23 @@ gregorian.
     divide 3 into temp giving clavian-correction.
     multiply year by 5 giving temp.
     divide 4 into temp.
-    subtract 10 , gregorian-correction from temp giving extra-days. 
-       	
-*	fudge-epact.    	
+    subtract 10 , gregorian-correction from temp giving extra-days.
+
+*>	fudge-epact.
     multiply 11 by golden-number, giving temp.
-   	subtract gregorian-correction from temp.    	
-    add 19, clavian-correction to temp.    	
+   	subtract gregorian-correction from temp.
+    add 19, clavian-correction to temp.
     divide 30 into temp giving temp-1.
     multiply 30 by temp-1.
-    subtract temp-1 from temp. 
+    subtract temp-1 from temp.
     add temp, 1 giving epact.
     if epact equal 24 or (epact equal 25 and golden-number is greater than 11)
         add 1 to epact
     end-if.
-    perform ending-routine.
-*end of gregorian
-	
+*>end of gregorian
+
 julian.
-*extra days = (5 X year) + 4; epaet := rood (11 X golden number -4, 30) + 1;
+*>extra days = (5 X year) + 4; epaet := rood (11 X golden number -4, 30) + 1;
     multiply year by 5 giving temp.
    	divide 4 into temp giving extra-days.
     multiply golden-number by 11 giving temp.
@@ -163,38 +670,259 @@ julian.
     multiply 30 by temp-1.
     subtract temp-1 from temp.
     add temp, 1 giving epact.
-    perform ending-routine.
-    	
-ending-routine.
-*day := 44 - epaet; 
-*if d~Ly < 21 then day = day + 30;
-*day = day -4- 7 - rood (extra clays q- day, 7);
-*if day > 31 then 
-*	begin month = 4; day := day - 31 end
-*else month = 3
 
+*>Finishes the Western (gregorian or julian) date: turns epact/extra-days
+*>into the final day-of-month and march/april flag. Split out of
+*>ending-routine so the reconciliation check and the single-year lookup
+*>can get a date back without touching the results.dat record.
+finish-western-date.
+*>day := 44 - epaet;
+*>if d~Ly < 21 then day = day + 30;
+*>day = day -4- 7 - rood (extra clays q- day, 7);
+*>if day > 31 then
+*>	begin month = 4; day := day - 31 end
+*>else month = 3
 
    	subtract epact from 44 giving day-holder.
   	if day-holder is less than 21
    		add 30 to day-holder
    	end-if.
-    	
-*	make-day-sunday.
+
+*>	make-day-sunday.
     add day-holder, extra-days giving temp.
     divide 7 into temp giving temp-1.
-   	multiply 7 by temp-1;
-   	subtract temp-1 from temp;
-   	subtract temp from 7 giving temp;
+   	multiply 7 by temp-1.
+   	subtract temp-1 from temp.
+   	subtract temp from 7 giving temp.
    	add temp to day-holder.
-*	transfer-answer.
+*>	transfer-answer.
 
-   	if day-holder is greater than 31 
+   	if day-holder is greater than 31
    		subtract 31 from day-holder
-   	    move "april" to month-data(column-number)
-   	else 
-   		move "march" to month-data(column-number)
+   	    move 4 to month-number
+   	else
+   		move 3 to month-number
    	end-if.
+
+*>Moves the computed western/orthodox/moveable-feast dates for this one
+*>year into the current day-data column. compute-easter-core must have
+*>already run.
+ending-routine.
+    if month-number equal 4
+    	move "april" to month-data(column-number)
+    else
+    	move "march" to month-data(column-number)
+    end-if.
    	move day-holder to days-data(column-number).
    	move year to years-data(column-number).
-   	
+   	perform build-iso-date.
+   	move iso-date-result to iso-date-data(column-number).
+   	perform build-ordinal-day.
+   	move ordinal-day-result to year-day-number-data(column-number).
+   	move "sunday" to weekday-data(column-number).
+   	move orthodox-month-result to orthodox-month-data(column-number).
+   	move orthodox-day-result to orthodox-day-data(column-number).
+   	perform build-moveable-feasts.
+   	move ash-date-result to ash-wed-date-data(column-number).
+   	move palm-date-result to palm-sunday-date-data(column-number).
+   	move friday-date-result to good-friday-date-data(column-number).
+   	move pentecost-date-result to pentecost-date-data(column-number).
+
+*>The grid sweep's file-writing side effects (kept apart from
+*>ending-routine so the single-year lookup and the reconciliation check
+*>can reuse ending-routine without opening any files).
+persist-year.
+    perform write-year-index.
+    perform tally-century.
+
+*>Writes one flattened record per computed year into yearidx.dat, keyed
+*>on year, so other jobs can pull a single year's date straight out
+*>instead of scanning results.dat from the start.
+write-year-index.
+    move year to idx-year.
+    move month-data(column-number) to idx-month.
+    move days-data(column-number) to idx-days.
+    move iso-date-data(column-number) to idx-iso-date.
+    move year-day-number-data(column-number) to idx-year-day-number.
+    move weekday-data(column-number) to idx-weekday-name.
+    move orthodox-month-data(column-number) to idx-orthodox-month.
+    move orthodox-day-data(column-number) to idx-orthodox-day.
+    move ash-wed-date-data(column-number) to idx-ash-wed-date.
+    move palm-sunday-date-data(column-number) to idx-palm-sunday-date.
+    move good-friday-date-data(column-number) to idx-good-friday-date.
+    move pentecost-date-data(column-number) to idx-pentecost-date.
+    write idx-record
+    	invalid key
+    		display "duplicate year in yearidx.dat: " year
+    end-write.
+
+*>Tallies the western easter date for this year into its century's
+*>march/april counters for the summary report.
+tally-century.
+    divide year by 100 giving century-number.
+    add 1 to century-number.
+    if month-number equal 3
+    	add 1 to century-march-count(century-number)
+    else
+    	add 1 to century-april-count(century-number)
+    end-if.
+
+*>Builds the YYYYMMDD form of the western easter date.
+build-iso-date.
+    multiply year by 10000 giving iso-date-result.
+    multiply month-number by 100 giving temp.
+    add temp to iso-date-result.
+    add day-holder to iso-date-result.
 
+*>Builds the year-day-number (ordinal day-of-year count) of the western
+*>easter date, which doubles as the base for the moveable-feast dates.
+build-ordinal-day.
+    perform determine-leap-year.
+    move 28 to feb-days.
+    if leap-flag equal 1
+    	move 29 to feb-days
+    end-if.
+    if month-number equal 3
+    	add 31, feb-days, day-holder giving ordinal-day-result
+    else
+    	add 31, feb-days, 31, day-holder giving ordinal-day-result
+    end-if.
+
+*>Sets leap-flag for the current year: Julian leap rule before 1583,
+*>Gregorian leap rule from 1583 on, matching the cutover compute-date
+*>already uses for the date arithmetic itself.
+determine-leap-year.
+    move 0 to leap-flag.
+    divide year by 4 giving temp.
+    multiply temp by 4 giving temp-1.
+    if temp-1 equal year
+    	if year is less than 1583
+    		move 1 to leap-flag
+    	else
+    		divide year by 100 giving temp
+    		multiply temp by 100 giving temp-1
+    		if temp-1 not equal year
+    			move 1 to leap-flag
+    		else
+    			divide year by 400 giving temp
+    			multiply temp by 400 giving temp-1
+    			if temp-1 equal year
+    				move 1 to leap-flag
+    			end-if
+    		end-if
+    	end-if
+    end-if.
+
+*>Derives Ash Wednesday (-46 days), Palm Sunday (-7 days), Good Friday
+*>(-2 days) and Pentecost (+49 days) from the western easter date by
+*>shifting its ordinal day-of-year and converting back to a calendar
+*>date. All four always land in the same year as easter itself.
+build-moveable-feasts.
+    subtract 46 from ordinal-day-result giving work-ordinal.
+    perform ordinal-to-date.
+    multiply year by 10000 giving ash-date-result.
+    multiply out-month-number by 100 giving temp.
+    add temp, out-day to ash-date-result.
+
+    subtract 7 from ordinal-day-result giving work-ordinal.
+    perform ordinal-to-date.
+    multiply year by 10000 giving palm-date-result.
+    multiply out-month-number by 100 giving temp.
+    add temp, out-day to palm-date-result.
+
+    subtract 2 from ordinal-day-result giving work-ordinal.
+    perform ordinal-to-date.
+    multiply year by 10000 giving friday-date-result.
+    multiply out-month-number by 100 giving temp.
+    add temp, out-day to friday-date-result.
+
+    add 49 to ordinal-day-result giving work-ordinal.
+    perform ordinal-to-date.
+    multiply year by 10000 giving pentecost-date-result.
+    multiply out-month-number by 100 giving temp.
+    add temp, out-day to pentecost-date-result.
+
+*>Converts an ordinal day-of-year (work-ordinal) back into a month
+*>number/day-of-month pair (out-month-number/out-day), using the
+*>feb-days already set for the current year by build-ordinal-day.
+*>The moveable feasts only ever shift the western easter ordinal by a
+*>few weeks either side, so they never leave Jan-Jun, but
+*>build-orthodox-civil-date's julian/gregorian drift grows with the
+*>year and can push well past June for far-future years, so every
+*>month is carried here rather than assuming the result lands in the
+*>first half of the year.
+ordinal-to-date.
+    move 31 to month-end-jan.
+    add feb-days to month-end-jan giving month-end-feb.
+    add 31 to month-end-feb giving month-end-mar.
+    add 30 to month-end-mar giving month-end-apr.
+    add 31 to month-end-apr giving month-end-may.
+    add 30 to month-end-may giving month-end-jun.
+    add 31 to month-end-jun giving month-end-jul.
+    add 31 to month-end-jul giving month-end-aug.
+    add 30 to month-end-aug giving month-end-sep.
+    add 31 to month-end-sep giving month-end-oct.
+    add 30 to month-end-oct giving month-end-nov.
+    add 31 to month-end-nov giving month-end-dec.
+    if work-ordinal is less than or equal to month-end-jan
+    	move 1 to out-month-number
+    	move work-ordinal to out-day
+    else
+    	if work-ordinal is less than or equal to month-end-feb
+    		move 2 to out-month-number
+    		subtract month-end-jan from work-ordinal giving out-day
+    	else
+    		if work-ordinal is less than or equal to month-end-mar
+    			move 3 to out-month-number
+    			subtract month-end-feb from work-ordinal giving out-day
+    		else
+    			if work-ordinal is less than or equal to month-end-apr
+    				move 4 to out-month-number
+    				subtract month-end-mar from work-ordinal giving out-day
+    			else
+    				if work-ordinal is less than or equal to month-end-may
+    					move 5 to out-month-number
+    					subtract month-end-apr from work-ordinal giving out-day
+    				else
+    					if work-ordinal is less than or equal to month-end-jun
+    						move 6 to out-month-number
+    						subtract month-end-may from work-ordinal giving out-day
+    					else
+    						if work-ordinal is less than or equal to month-end-jul
+    							move 7 to out-month-number
+    							subtract month-end-jun from work-ordinal giving out-day
+    						else
+    							if work-ordinal is less than or equal to month-end-aug
+    								move 8 to out-month-number
+    								subtract month-end-jul from work-ordinal giving out-day
+    							else
+    								if work-ordinal is less than or equal to month-end-sep
+    									move 9 to out-month-number
+    									subtract month-end-aug from work-ordinal giving out-day
+    								else
+    									if work-ordinal is less than or equal to month-end-oct
+    										move 10 to out-month-number
+    										subtract month-end-sep from work-ordinal giving out-day
+    									else
+    										if work-ordinal is less than or equal to month-end-nov
+    											move 11 to out-month-number
+    											subtract month-end-oct from work-ordinal giving out-day
+    										else
+    											if work-ordinal is less than or equal to month-end-dec
+    												move 12 to out-month-number
+    												subtract month-end-nov from work-ordinal giving out-day
+    											else
+    												display "ordinal-to-date: ordinal day " work-ordinal " for year " year " falls outside a single year's calendar - unsupported year range for the orthodox civil-date shift"
+    												stop run
+    											end-if
+    										end-if
+    									end-if
+    								end-if
+    							end-if
+    						end-if
+    					end-if
+    				end-if
+    			end-if
+    		end-if
+    	end-if
+    end-if.
